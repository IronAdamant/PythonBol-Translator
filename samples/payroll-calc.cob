@@ -16,24 +16,48 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-YTD-FILE ASSIGN TO "EMPYTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NACHA-FILE ASSIGN TO "DIRECTDEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-CKPT-FILE ASSIGN TO "PAYCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(6).
-           05  EMP-NAME            PIC X(30).
-           05  EMP-SSN             PIC 9(9).
-           05  EMP-DEPT            PIC X(4).
-           05  EMP-SALARY          PIC 9(7)V99.
-           05  EMP-HOURS-WORKED    PIC 9(3)V9.
-           05  EMP-PAY-TYPE        PIC X(1).
-           05  EMP-DEPENDENTS      PIC 9(2).
+           COPY EMPREC.
+
+       FD  EMPLOYEE-YTD-FILE.
+           COPY EMPYTD.
+
+       FD  NACHA-FILE.
+       01  NACHA-RECORD               PIC X(94).
+
+       FD  PAYROLL-CKPT-FILE.
+       01  PAYROLL-CKPT-RECORD.
+           05  CKPT-LAST-EMP-ID       PIC 9(6).
+           05  CKPT-PROCESS-COUNT     PIC 9(4).
+           05  CKPT-ERROR-COUNT       PIC 9(4).
+           05  CKPT-TOTAL-GROSS       PIC 9(9)V99.
+           05  CKPT-TOTAL-NET         PIC 9(9)V99.
+           05  CKPT-TOTAL-TAX         PIC 9(9)V99.
+           05  CKPT-TOTAL-401K        PIC 9(9)V99.
+           05  CKPT-TOTAL-PREMIUM     PIC 9(9)V99.
+           05  CKPT-BATCH-ENTRY-COUNT PIC 9(6).
+           05  CKPT-ENTRY-HASH        PIC 9(10).
+           05  CKPT-BATCH-AMOUNT-TOTAL PIC 9(12).
+           05  CKPT-TRACE-SEQ         PIC 9(7).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-EOF-FLAG         PIC X VALUE "N".
 
+       01  WS-FILE-STATUS          PIC XX VALUE "00".
+
        01  WS-COUNTERS.
            05  WS-EMP-COUNT        PIC 9(4) VALUE 0.
            05  WS-PROCESS-COUNT    PIC 9(4) VALUE 0.
@@ -41,7 +65,7 @@
 
        01  WS-PAY-FIELDS.
            05  WS-GROSS-PAY        PIC 9(7)V99 VALUE 0.
-           05  WS-NET-PAY          PIC 9(7)V99 VALUE 0.
+           05  WS-NET-PAY          PIC S9(7)V99 VALUE 0.
            05  WS-TAX-AMOUNT       PIC 9(7)V99 VALUE 0.
            05  WS-TAX-RATE         PIC 9V99 VALUE 0.
            05  WS-OVERTIME-PAY     PIC 9(7)V99 VALUE 0.
@@ -49,11 +73,15 @@
            05  WS-HOURLY-RATE      PIC 9(5)V99 VALUE 0.
            05  WS-BONUS            PIC 9(5)V99 VALUE 0.
            05  WS-DEDUCTION        PIC 9(5)V99 VALUE 0.
+           05  WS-401K-CONTRIB     PIC 9(7)V99 VALUE 0.
+           05  WS-TAXABLE-GROSS    PIC 9(7)V99 VALUE 0.
 
        01  WS-TOTALS.
            05  WS-TOTAL-GROSS      PIC 9(9)V99 VALUE 0.
            05  WS-TOTAL-NET        PIC 9(9)V99 VALUE 0.
            05  WS-TOTAL-TAX        PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-401K       PIC 9(9)V99 VALUE 0.
+           05  WS-TOTAL-PREMIUM    PIC 9(9)V99 VALUE 0.
 
        01  WS-CONSTANTS.
            05  WS-OVERTIME-FACTOR  PIC 9V9 VALUE 1.5.
@@ -65,6 +93,55 @@
                VALUE "----------------------------------------".
            05  WS-LOOP-IDX         PIC 9(2) VALUE 0.
 
+      *---------------------------------------------------------------*
+      * NACHA direct-deposit file fields (req 007). ACME's own company
+      * routing/ID are fixed constants -- a real shop would pull these
+      * from a parameter file, but none exists in this system yet.
+      *---------------------------------------------------------------*
+       01  WS-NACHA-FIELDS.
+           05  WS-NACHA-LINE          PIC X(94).
+           05  WS-COMPANY-ROUTING     PIC 9(9) VALUE 123456780.
+           05  WS-COMPANY-ID          PIC X(10) VALUE "1234567890".
+           05  WS-COMPANY-NAME        PIC X(23) VALUE "ACME PAYROLL CO".
+           05  WS-FILE-CREATE-DATE    PIC 9(6) VALUE 0.
+           05  WS-FILE-CREATE-TIME    PIC 9(4) VALUE 0.
+           05  WS-RAW-TIME            PIC 9(8) VALUE 0.
+           05  WS-BATCH-NUMBER        PIC 9(7) VALUE 1.
+           05  WS-BATCH-COUNT         PIC 9(6) VALUE 1.
+           05  WS-BLOCK-COUNT         PIC 9(6) VALUE 1.
+           05  WS-BATCH-ENTRY-COUNT   PIC 9(6) VALUE 0.
+           05  WS-TOTAL-ENTRY-COUNT   PIC 9(8) VALUE 0.
+           05  WS-BATCH-AMOUNT-TOTAL  PIC 9(12) VALUE 0.
+           05  WS-ENTRY-HASH          PIC 9(10) VALUE 0.
+           05  WS-DFI-ID-NUM          PIC 9(8) VALUE 0.
+           05  WS-AMOUNT-CENTS        PIC 9(10) VALUE 0.
+           05  WS-TRANS-CODE          PIC X(2) VALUE "22".
+           05  WS-TOTAL-RECORDS       PIC 9(8) VALUE 0.
+           05  WS-PAD-COUNT           PIC 9(4) VALUE 0.
+           05  WS-PAD-REMAINDER       PIC 9(4) VALUE 0.
+           05  WS-PAD-IDX             PIC 9(4) VALUE 0.
+
+       01  WS-TRACE-NUMBER.
+           05  WS-TRACE-ODFI          PIC 9(8) VALUE 0.
+           05  WS-TRACE-SEQ           PIC 9(7) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Checkpoint/restart fields (req 009). EMPLOYEE-FILE is line
+      * sequential (no key to START from), so resuming means re-
+      * reading from the top and skipping everything up to and
+      * including the last employee a prior run already processed.
+      * WS-CKPT-INTERVAL must stay 1: UPDATE-YTD-TOTALS and
+      * WRITE-NACHA-ENTRY commit per employee unconditionally, so the
+      * checkpoint has to land after every employee actually
+      * processed or a restart would re-add that employee's YTD
+      * totals and append a duplicate NACHA entry for their net pay.
+      *---------------------------------------------------------------*
+       01  WS-PAYROLL-CKPT-FIELDS.
+           05  WS-CKPT-LAST-EMP-ID    PIC 9(6) VALUE 0.
+           05  WS-CKPT-SINCE-LAST     PIC 9(4) VALUE 0.
+           05  WS-CKPT-INTERVAL       PIC 9(4) VALUE 1.
+           05  WS-RESUMING-FLAG       PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM INITIALIZE-PAYROLL
@@ -76,24 +153,115 @@
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-TOTALS
            OPEN INPUT EMPLOYEE-FILE
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN I-O EMPLOYEE-YTD-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-YTD-FILE
+               CLOSE EMPLOYEE-YTD-FILE
+               MOVE "00" TO WS-FILE-STATUS
+               OPEN I-O EMPLOYEE-YTD-FILE
+           END-IF
+           PERFORM READ-PAYROLL-CHECKPOINT
+           IF WS-RESUMING-FLAG = "Y"
+               OPEN EXTEND NACHA-FILE
+           ELSE
+               OPEN OUTPUT NACHA-FILE
+               PERFORM WRITE-NACHA-FILE-HEADER
+               PERFORM WRITE-NACHA-BATCH-HEADER
+           END-IF
            DISPLAY "=== PAYROLL PROCESSING STARTED ==="
-           PERFORM READ-NEXT-EMPLOYEE.
+           PERFORM READ-NEXT-EMPLOYEE
+           IF WS-RESUMING-FLAG = "Y"
+               DISPLAY "Resuming from checkpoint after "
+                   "employee " WS-CKPT-LAST-EMP-ID
+                   " (" WS-PROCESS-COUNT
+                   " already processed)"
+               PERFORM SKIP-PROCESSED-EMPLOYEES
+           END-IF.
 
        READ-NEXT-EMPLOYEE.
            READ EMPLOYEE-FILE
                AT END MOVE "Y" TO WS-EOF-FLAG.
 
+       SKIP-PROCESSED-EMPLOYEES.
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+                   OR EMP-ID > WS-CKPT-LAST-EMP-ID
+               PERFORM READ-NEXT-EMPLOYEE
+           END-PERFORM.
+
+       READ-PAYROLL-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST-EMP-ID
+           MOVE "N" TO WS-RESUMING-FLAG
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT PAYROLL-CKPT-FILE
+           IF WS-FILE-STATUS = "00"
+               READ PAYROLL-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-EMP-ID TO WS-CKPT-LAST-EMP-ID
+                       MOVE CKPT-PROCESS-COUNT TO WS-PROCESS-COUNT
+                       MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                       MOVE CKPT-TOTAL-GROSS TO WS-TOTAL-GROSS
+                       MOVE CKPT-TOTAL-NET TO WS-TOTAL-NET
+                       MOVE CKPT-TOTAL-TAX TO WS-TOTAL-TAX
+                       MOVE CKPT-TOTAL-401K TO WS-TOTAL-401K
+                       MOVE CKPT-TOTAL-PREMIUM TO WS-TOTAL-PREMIUM
+                       MOVE CKPT-BATCH-ENTRY-COUNT
+                           TO WS-BATCH-ENTRY-COUNT
+                       MOVE CKPT-ENTRY-HASH TO WS-ENTRY-HASH
+                       MOVE CKPT-BATCH-AMOUNT-TOTAL
+                           TO WS-BATCH-AMOUNT-TOTAL
+                       MOVE CKPT-TRACE-SEQ TO WS-TRACE-SEQ
+                       MOVE "Y" TO WS-RESUMING-FLAG
+               END-READ
+               CLOSE PAYROLL-CKPT-FILE
+           END-IF
+           MOVE "00" TO WS-FILE-STATUS.
+
+       WRITE-PAYROLL-CHECKPOINT.
+           MOVE WS-CKPT-LAST-EMP-ID TO CKPT-LAST-EMP-ID
+           MOVE WS-PROCESS-COUNT TO CKPT-PROCESS-COUNT
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+           MOVE WS-TOTAL-GROSS TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-NET TO CKPT-TOTAL-NET
+           MOVE WS-TOTAL-TAX TO CKPT-TOTAL-TAX
+           MOVE WS-TOTAL-401K TO CKPT-TOTAL-401K
+           MOVE WS-TOTAL-PREMIUM TO CKPT-TOTAL-PREMIUM
+           MOVE WS-BATCH-ENTRY-COUNT TO CKPT-BATCH-ENTRY-COUNT
+           MOVE WS-ENTRY-HASH TO CKPT-ENTRY-HASH
+           MOVE WS-BATCH-AMOUNT-TOTAL TO CKPT-BATCH-AMOUNT-TOTAL
+           MOVE WS-TRACE-SEQ TO CKPT-TRACE-SEQ
+           OPEN OUTPUT PAYROLL-CKPT-FILE
+           WRITE PAYROLL-CKPT-RECORD
+           CLOSE PAYROLL-CKPT-FILE.
+
+       CLEAR-PAYROLL-CHECKPOINT.
+           OPEN OUTPUT PAYROLL-CKPT-FILE
+           CLOSE PAYROLL-CKPT-FILE.
+
        PROCESS-EMPLOYEES.
            ADD 1 TO WS-EMP-COUNT
            PERFORM CALCULATE-GROSS-PAY
+           PERFORM CALCULATE-401K-CONTRIBUTION
            PERFORM DETERMINE-TAX-RATE
            PERFORM CALCULATE-DEDUCTIONS
            PERFORM CALCULATE-NET-PAY
+           PERFORM UPDATE-YTD-TOTALS
+           PERFORM WRITE-NACHA-ENTRY
            PERFORM PRINT-EMPLOYEE-PAY
            ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
            ADD WS-NET-PAY TO WS-TOTAL-NET
            ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX
+           ADD WS-401K-CONTRIB TO WS-TOTAL-401K
+           ADD EMP-HEALTH-PREMIUM TO WS-TOTAL-PREMIUM
            ADD 1 TO WS-PROCESS-COUNT
+           MOVE EMP-ID TO WS-CKPT-LAST-EMP-ID
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM WRITE-PAYROLL-CHECKPOINT
+               MOVE 0 TO WS-CKPT-SINCE-LAST
+           END-IF
            PERFORM READ-NEXT-EMPLOYEE.
 
        CALCULATE-GROSS-PAY.
@@ -135,20 +303,24 @@
                ADD WS-BONUS TO WS-GROSS-PAY
            END-IF.
 
+       CALCULATE-401K-CONTRIBUTION.
+           COMPUTE WS-401K-CONTRIB = WS-GROSS-PAY * EMP-401K-PCT
+           COMPUTE WS-TAXABLE-GROSS = WS-GROSS-PAY - WS-401K-CONTRIB.
+
        DETERMINE-TAX-RATE.
            EVALUATE TRUE
-               WHEN WS-GROSS-PAY > 10000
+               WHEN WS-TAXABLE-GROSS > 10000
                    MOVE 0.30 TO WS-TAX-RATE
-               WHEN WS-GROSS-PAY > 5000
+               WHEN WS-TAXABLE-GROSS > 5000
                    MOVE 0.22 TO WS-TAX-RATE
-               WHEN WS-GROSS-PAY > 2000
+               WHEN WS-TAXABLE-GROSS > 2000
                    MOVE 0.15 TO WS-TAX-RATE
                WHEN OTHER
                    MOVE 0.10 TO WS-TAX-RATE
            END-EVALUATE.
 
        CALCULATE-DEDUCTIONS.
-           MULTIPLY WS-GROSS-PAY BY WS-TAX-RATE
+           MULTIPLY WS-TAXABLE-GROSS BY WS-TAX-RATE
                GIVING WS-TAX-AMOUNT
            MOVE 0 TO WS-DEDUCTION
            IF EMP-DEPENDENTS > 0
@@ -161,8 +333,9 @@
            SUBTRACT WS-DEDUCTION FROM WS-TAX-AMOUNT.
 
        CALCULATE-NET-PAY.
-           SUBTRACT WS-TAX-AMOUNT FROM WS-GROSS-PAY
-               GIVING WS-NET-PAY
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-401K-CONTRIB - WS-TAX-AMOUNT
+               - EMP-HEALTH-PREMIUM
            IF WS-NET-PAY < 0
                MOVE 0 TO WS-NET-PAY
                ADD 1 TO WS-ERROR-COUNT
@@ -170,6 +343,22 @@
                    EMP-NAME
            END-IF.
 
+       UPDATE-YTD-TOTALS.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   MOVE EMP-ID TO YTD-EMP-ID
+                   MOVE WS-GROSS-PAY TO YTD-GROSS
+                   MOVE WS-TAX-AMOUNT TO YTD-TAX
+                   MOVE WS-NET-PAY TO YTD-NET
+                   WRITE EMPLOYEE-YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS-PAY TO YTD-GROSS
+                   ADD WS-TAX-AMOUNT TO YTD-TAX
+                   ADD WS-NET-PAY TO YTD-NET
+                   REWRITE EMPLOYEE-YTD-RECORD
+           END-READ.
+
        PRINT-EMPLOYEE-PAY.
            DISPLAY WS-SEPARATOR
            DISPLAY "EMPLOYEE: " EMP-NAME
@@ -180,7 +369,15 @@
                WITH NO ADVANCING
            DISPLAY "  TAX: " WS-TAX-AMOUNT
                WITH NO ADVANCING
-           DISPLAY "  NET: " WS-NET-PAY.
+           DISPLAY "  NET: " WS-NET-PAY
+           DISPLAY "401K: " WS-401K-CONTRIB
+               WITH NO ADVANCING
+           DISPLAY "  HEALTH PREMIUM: " EMP-HEALTH-PREMIUM
+           DISPLAY "YTD GROSS: " YTD-GROSS
+               WITH NO ADVANCING
+           DISPLAY "  YTD TAX: " YTD-TAX
+               WITH NO ADVANCING
+           DISPLAY "  YTD NET: " YTD-NET.
 
        PRINT-SUMMARY.
            DISPLAY " "
@@ -192,13 +389,141 @@
            DISPLAY WS-SEPARATOR
            DISPLAY "TOTAL GROSS PAY: " WS-TOTAL-GROSS
            DISPLAY "TOTAL TAX:       " WS-TOTAL-TAX
+           DISPLAY "TOTAL 401K:      " WS-TOTAL-401K
+           DISPLAY "TOTAL PREMIUMS:  " WS-TOTAL-PREMIUM
            DISPLAY "TOTAL NET PAY:   " WS-TOTAL-NET
            DISPLAY WS-SEPARATOR
            PERFORM PRINT-FOOTER 3 TIMES
+           PERFORM WRITE-NACHA-BATCH-CONTROL
+           PERFORM WRITE-NACHA-PADDING
+           PERFORM WRITE-NACHA-FILE-CONTROL
+           CLOSE NACHA-FILE
            CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-YTD-FILE
+           PERFORM CLEAR-PAYROLL-CHECKPOINT
            DISPLAY "=== PAYROLL PROCESSING COMPLETE ===".
 
        PRINT-FOOTER.
            ADD 1 TO WS-LOOP-IDX
            DISPLAY "--- END OF REPORT LINE "
                WS-LOOP-IDX " ---".
+
+      *---------------------------------------------------------------*
+      * NACHA direct-deposit file (req 007): File Header / Batch
+      * Header / one Entry Detail per employee / Batch Control / File
+      * Control, each a fixed 94-byte record per the NACHA ACH format.
+      *---------------------------------------------------------------*
+       WRITE-NACHA-FILE-HEADER.
+           ACCEPT WS-FILE-CREATE-DATE FROM DATE
+           ACCEPT WS-RAW-TIME FROM TIME
+           MOVE WS-RAW-TIME(1:4) TO WS-FILE-CREATE-TIME
+           MOVE SPACES TO WS-NACHA-LINE
+           MOVE "1" TO WS-NACHA-LINE(1:1)
+           MOVE "01" TO WS-NACHA-LINE(2:2)
+           MOVE SPACE TO WS-NACHA-LINE(4:1)
+           MOVE WS-COMPANY-ROUTING TO WS-NACHA-LINE(5:9)
+           MOVE WS-COMPANY-ID TO WS-NACHA-LINE(14:10)
+           MOVE WS-FILE-CREATE-DATE TO WS-NACHA-LINE(24:6)
+           MOVE WS-FILE-CREATE-TIME TO WS-NACHA-LINE(30:4)
+           MOVE "A" TO WS-NACHA-LINE(34:1)
+           MOVE "094" TO WS-NACHA-LINE(35:3)
+           MOVE "10" TO WS-NACHA-LINE(38:2)
+           MOVE "1" TO WS-NACHA-LINE(40:1)
+           MOVE WS-COMPANY-NAME TO WS-NACHA-LINE(41:23)
+           MOVE WS-COMPANY-NAME TO WS-NACHA-LINE(64:23)
+           MOVE SPACES TO WS-NACHA-LINE(87:8)
+           MOVE WS-NACHA-LINE TO NACHA-RECORD
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-BATCH-HEADER.
+           MOVE SPACES TO WS-NACHA-LINE
+           MOVE "5" TO WS-NACHA-LINE(1:1)
+           MOVE "220" TO WS-NACHA-LINE(2:3)
+           MOVE WS-COMPANY-NAME(1:16) TO WS-NACHA-LINE(5:16)
+           MOVE SPACES TO WS-NACHA-LINE(21:20)
+           MOVE WS-COMPANY-ID TO WS-NACHA-LINE(41:10)
+           MOVE "PPD" TO WS-NACHA-LINE(51:3)
+           MOVE "PAYROLL   " TO WS-NACHA-LINE(54:10)
+           MOVE SPACES TO WS-NACHA-LINE(64:6)
+           MOVE WS-FILE-CREATE-DATE TO WS-NACHA-LINE(70:6)
+           MOVE SPACES TO WS-NACHA-LINE(76:3)
+           MOVE "1" TO WS-NACHA-LINE(79:1)
+           MOVE WS-COMPANY-ROUTING(1:8) TO WS-NACHA-LINE(80:8)
+           MOVE WS-BATCH-NUMBER TO WS-NACHA-LINE(88:7)
+           MOVE WS-NACHA-LINE TO NACHA-RECORD
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-ENTRY.
+           MOVE WS-COMPANY-ROUTING(1:8) TO WS-TRACE-ODFI
+           ADD 1 TO WS-TRACE-SEQ
+           ADD 1 TO WS-BATCH-ENTRY-COUNT
+           COMPUTE WS-AMOUNT-CENTS = WS-NET-PAY * 100
+           ADD WS-AMOUNT-CENTS TO WS-BATCH-AMOUNT-TOTAL
+           MOVE EMP-BANK-ROUTING(1:8) TO WS-DFI-ID-NUM
+           ADD WS-DFI-ID-NUM TO WS-ENTRY-HASH
+           IF EMP-ACCOUNT-TYPE = "S"
+               MOVE "32" TO WS-TRANS-CODE
+           ELSE
+               MOVE "22" TO WS-TRANS-CODE
+           END-IF
+           MOVE SPACES TO WS-NACHA-LINE
+           MOVE "6" TO WS-NACHA-LINE(1:1)
+           MOVE WS-TRANS-CODE TO WS-NACHA-LINE(2:2)
+           MOVE WS-DFI-ID-NUM TO WS-NACHA-LINE(4:8)
+           MOVE EMP-BANK-ROUTING(9:1) TO WS-NACHA-LINE(12:1)
+           MOVE EMP-BANK-ACCOUNT TO WS-NACHA-LINE(13:17)
+           MOVE WS-AMOUNT-CENTS TO WS-NACHA-LINE(30:10)
+           MOVE EMP-ID TO WS-NACHA-LINE(40:15)
+           MOVE EMP-NAME TO WS-NACHA-LINE(55:22)
+           MOVE SPACES TO WS-NACHA-LINE(77:2)
+           MOVE "0" TO WS-NACHA-LINE(79:1)
+           MOVE WS-TRACE-NUMBER TO WS-NACHA-LINE(80:15)
+           MOVE WS-NACHA-LINE TO NACHA-RECORD
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-BATCH-CONTROL.
+           MOVE SPACES TO WS-NACHA-LINE
+           MOVE "8" TO WS-NACHA-LINE(1:1)
+           MOVE "220" TO WS-NACHA-LINE(2:3)
+           MOVE WS-BATCH-ENTRY-COUNT TO WS-NACHA-LINE(5:6)
+           MOVE WS-ENTRY-HASH TO WS-NACHA-LINE(11:10)
+           MOVE ZEROS TO WS-NACHA-LINE(21:12)
+           MOVE WS-BATCH-AMOUNT-TOTAL TO WS-NACHA-LINE(33:12)
+           MOVE WS-COMPANY-ID TO WS-NACHA-LINE(45:10)
+           MOVE SPACES TO WS-NACHA-LINE(55:25)
+           MOVE WS-COMPANY-ROUTING(1:8) TO WS-NACHA-LINE(80:8)
+           MOVE WS-BATCH-NUMBER TO WS-NACHA-LINE(88:7)
+           MOVE WS-NACHA-LINE TO NACHA-RECORD
+           WRITE NACHA-RECORD.
+
+       WRITE-NACHA-PADDING.
+           MOVE WS-BATCH-ENTRY-COUNT TO WS-TOTAL-ENTRY-COUNT
+           COMPUTE WS-TOTAL-RECORDS = WS-TOTAL-ENTRY-COUNT + 4
+           DIVIDE WS-TOTAL-RECORDS BY 10
+               GIVING WS-BLOCK-COUNT
+               REMAINDER WS-PAD-REMAINDER
+           IF WS-PAD-REMAINDER = 0
+               MOVE 0 TO WS-PAD-COUNT
+           ELSE
+               COMPUTE WS-PAD-COUNT = 10 - WS-PAD-REMAINDER
+               ADD 1 TO WS-BLOCK-COUNT
+           END-IF
+           MOVE ALL "9" TO WS-NACHA-LINE
+           PERFORM VARYING WS-PAD-IDX FROM 1 BY 1
+               UNTIL WS-PAD-IDX > WS-PAD-COUNT
+               MOVE WS-NACHA-LINE TO NACHA-RECORD
+               WRITE NACHA-RECORD
+           END-PERFORM.
+
+       WRITE-NACHA-FILE-CONTROL.
+           MOVE SPACES TO WS-NACHA-LINE
+           MOVE "9" TO WS-NACHA-LINE(1:1)
+           MOVE WS-BATCH-COUNT TO WS-NACHA-LINE(2:6)
+           MOVE WS-BLOCK-COUNT TO WS-NACHA-LINE(8:6)
+           MOVE WS-TOTAL-ENTRY-COUNT TO WS-NACHA-LINE(14:8)
+           MOVE WS-ENTRY-HASH TO WS-NACHA-LINE(22:10)
+           MOVE ZEROS TO WS-NACHA-LINE(32:12)
+           MOVE WS-BATCH-AMOUNT-TOTAL TO WS-NACHA-LINE(44:12)
+           MOVE SPACES TO WS-NACHA-LINE(56:39)
+           MOVE WS-NACHA-LINE TO NACHA-RECORD
+           WRITE NACHA-RECORD.
