@@ -16,27 +16,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACTION-FILE
                ASSIGN TO "TRANSACTIONS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INTEREST-CKPT-FILE
+               ASSIGN TO "INTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           05  ACCT-ID            PIC X(10).
-           05  ACCT-NAME          PIC X(30).
-           05  ACCT-BALANCE       PIC 9(7)V99.
-           05  ACCT-TYPE          PIC X(1).
+           COPY CUSTREC.
 
        FD  TRANSACTION-FILE.
-       01  TRANSACTION-RECORD.
-           05  TRANS-ACCT-ID      PIC X(10).
-           05  TRANS-TYPE         PIC X(1).
-           05  TRANS-AMOUNT       PIC 9(7)V99.
-           05  TRANS-DATE         PIC X(10).
-           05  TRANS-TIME         PIC X(8).
+           COPY TRANREC.
+
+       FD  INTEREST-CKPT-FILE.
+       01  INTEREST-CKPT-RECORD.
+           05  CKPT-LAST-ACCT-ID      PIC X(10).
+           05  CKPT-INTEREST-CT       PIC 9(4).
+
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           05  RT-ACCT-TYPE           PIC X.
+           05  RT-MIN-BAL             PIC 9(7)V99.
+           05  RT-PCT                 PIC 9V9999.
 
        WORKING-STORAGE SECTION.
        01  WS-MENU-CHOICE        PIC 9 VALUE 0.
@@ -48,12 +59,18 @@
            05  WS-ACCT-NAME      PIC X(30).
            05  WS-BALANCE        PIC 9(7)V99 VALUE 0.
            05  WS-ACCT-TYPE      PIC X(1).
+           05  WS-OD-LIMIT       PIC 9(7)V99 VALUE 0.
 
        01  WS-SEARCH-FIELDS.
            05  WS-SEARCH-ID      PIC X(10).
            05  WS-AMOUNT         PIC 9(7)V99 VALUE 0.
            05  WS-FOUND-FLAG     PIC X VALUE "N".
-           05  WS-NEW-BALANCE    PIC 9(7)V99 VALUE 0.
+           05  WS-NEW-BALANCE    PIC S9(7)V99 VALUE 0.
+
+       01  WS-OVERDRAFT-FIELDS.
+           05  WS-NSF-FEE        PIC 9(5)V99 VALUE 35.00.
+
+       01  WS-BALANCE-EDIT       PIC -ZZZZZZ9.99.
 
        01  WS-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -72,14 +89,32 @@
            05  WS-INTEREST-CT    PIC 9(4) VALUE 0.
 
        01  WS-INTEREST-FIELDS.
-           05  WS-INTEREST-RATE  PIC 9V99 VALUE 0.02.
+           05  WS-INTEREST-RATE  PIC 9V9999 VALUE 0.
            05  WS-INTEREST-AMT   PIC 9(7)V99 VALUE 0.
+           05  WS-RATE-IDX       PIC 9(2) VALUE 0.
+           05  WS-RATE-FOUND-FLAG PIC X VALUE "N".
+
+      *---------------------------------------------------------------*
+      * WS-CKPT-INTERVAL must stay 1: REWRITE CUSTOMER-RECORD posts
+      * interest unconditionally for every qualifying account, so the
+      * checkpoint has to land after every record actually committed
+      * or a restart would re-apply interest to accounts already
+      * rewritten since the last checkpoint.
+      *---------------------------------------------------------------*
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-LAST-ACCT-ID   PIC X(10) VALUE SPACES.
+           05  WS-CKPT-SINCE-LAST     PIC 9(4) VALUE 0.
+           05  WS-CKPT-INTERVAL       PIC 9(4) VALUE 1.
+           05  WS-RESUMING-FLAG       PIC X VALUE "N".
+
+       COPY INTRATE.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "=================================="
            DISPLAY "  COBOL BANKING SYSTEM"
            DISPLAY "=================================="
+           PERFORM LOAD-RATE-TABLE
            PERFORM PROCESS-MENU
                UNTIL WS-DONE-FLAG = "Y"
            STOP RUN.
@@ -136,13 +171,17 @@
            DISPLAY "Account Type (S/C): "
                WITH NO ADVANCING
            ACCEPT WS-ACCT-TYPE
+           DISPLAY "Enter Overdraft Limit (0 if none): "
+               WITH NO ADVANCING
+           ACCEPT WS-OD-LIMIT
            PERFORM WRITE-CUSTOMER-RECORD
            DISPLAY " "
            DISPLAY "Account created successfully!"
            DISPLAY "  Account ID: " WS-ACCT-ID
            DISPLAY "  Name:       " WS-ACCT-NAME
            DISPLAY "  Balance:    " WS-BALANCE
-           DISPLAY "  Type:       " WS-ACCT-TYPE.
+           DISPLAY "  Type:       " WS-ACCT-TYPE
+           DISPLAY "  OD Limit:   " WS-OD-LIMIT.
 
        VIEW-ACCOUNTS.
            DISPLAY " "
@@ -164,12 +203,14 @@
            CLOSE CUSTOMER-FILE.
 
        READ-ALL-CUSTOMERS.
-           READ CUSTOMER-FILE
+           READ CUSTOMER-FILE NEXT RECORD
                AT END MOVE "10" TO WS-FILE-STATUS
+           END-READ
            IF WS-FILE-STATUS = "00"
+               MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
                DISPLAY ACCT-ID " | "
                    ACCT-NAME " | $"
-                   ACCT-BALANCE " | "
+                   WS-BALANCE-EDIT " | "
                    ACCT-TYPE
            END-IF.
 
@@ -189,8 +230,9 @@
                DISPLAY "Deposit successful!"
                DISPLAY "  Account: " WS-SEARCH-ID
                DISPLAY "  Amount:  $" WS-AMOUNT
+               MOVE WS-NEW-BALANCE TO WS-BALANCE-EDIT
                DISPLAY "  New Bal: $"
-                   WS-NEW-BALANCE
+                   WS-BALANCE-EDIT
            ELSE
                DISPLAY " "
                DISPLAY "Account not found: "
@@ -213,8 +255,9 @@
                DISPLAY "Withdrawal successful!"
                DISPLAY "  Account: " WS-SEARCH-ID
                DISPLAY "  Amount:  $" WS-AMOUNT
+               MOVE WS-NEW-BALANCE TO WS-BALANCE-EDIT
                DISPLAY "  New Bal: $"
-                   WS-NEW-BALANCE
+                   WS-BALANCE-EDIT
            ELSE
                DISPLAY " "
                DISPLAY "Account not found: "
@@ -230,24 +273,22 @@
                    WS-FILE-STATUS
            ELSE
                PERFORM SEARCH-AND-DEPOSIT
-                   UNTIL WS-FILE-STATUS = "10"
            END-IF
            CLOSE CUSTOMER-FILE.
 
        SEARCH-AND-DEPOSIT.
+           MOVE WS-SEARCH-ID TO ACCT-ID
            READ CUSTOMER-FILE
-               AT END MOVE "10" TO WS-FILE-STATUS
-           IF WS-FILE-STATUS = "00"
-               IF ACCT-ID = WS-SEARCH-ID
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-FLAG
+               NOT INVALID KEY
                    ADD WS-AMOUNT TO ACCT-BALANCE
                    MOVE ACCT-BALANCE
                        TO WS-NEW-BALANCE
                    REWRITE CUSTOMER-RECORD
                    MOVE "Y" TO WS-FOUND-FLAG
                    PERFORM LOG-TRANSACTION-DEPOSIT
-                   MOVE "10" TO WS-FILE-STATUS
-               END-IF
-           END-IF.
+           END-READ.
 
        UPDATE-BALANCE-SUBTRACT.
            MOVE "N" TO WS-FOUND-FLAG
@@ -258,15 +299,15 @@
                    WS-FILE-STATUS
            ELSE
                PERFORM SEARCH-AND-WITHDRAW
-                   UNTIL WS-FILE-STATUS = "10"
            END-IF
            CLOSE CUSTOMER-FILE.
 
        SEARCH-AND-WITHDRAW.
+           MOVE WS-SEARCH-ID TO ACCT-ID
            READ CUSTOMER-FILE
-               AT END MOVE "10" TO WS-FILE-STATUS
-           IF WS-FILE-STATUS = "00"
-               IF ACCT-ID = WS-SEARCH-ID
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-FLAG
+               NOT INVALID KEY
                    IF ACCT-BALANCE >= WS-AMOUNT
                        SUBTRACT WS-AMOUNT
                            FROM ACCT-BALANCE
@@ -276,21 +317,43 @@
                        MOVE "Y" TO WS-FOUND-FLAG
                        PERFORM LOG-TRANSACTION-WITHDRAW
                    ELSE
-                       DISPLAY " "
-                       DISPLAY "Insufficient funds!"
-                       DISPLAY "  Balance: $"
-                           ACCT-BALANCE
-                       DISPLAY "  Requested: $"
-                           WS-AMOUNT
-                       MOVE "N" TO WS-FOUND-FLAG
+                       IF (ACCT-BALANCE - WS-AMOUNT - WS-NSF-FEE) >=
+                               (0 - ACCT-OD-LIMIT)
+                           SUBTRACT WS-AMOUNT
+                               FROM ACCT-BALANCE
+                           SUBTRACT WS-NSF-FEE
+                               FROM ACCT-BALANCE
+                           MOVE ACCT-BALANCE
+                               TO WS-NEW-BALANCE
+                           REWRITE CUSTOMER-RECORD
+                           MOVE "Y" TO WS-FOUND-FLAG
+                           PERFORM LOG-TRANSACTION-WITHDRAW
+                           PERFORM LOG-TRANSACTION-FEE
+                           DISPLAY " "
+                           DISPLAY "Overdraft used - NSF fee "
+                               "charged: $" WS-NSF-FEE
+                       ELSE
+                           MOVE ACCT-BALANCE TO WS-BALANCE-EDIT
+                           DISPLAY " "
+                           DISPLAY "Insufficient funds!"
+                           DISPLAY "  Balance: $"
+                               WS-BALANCE-EDIT
+                           DISPLAY "  Requested: $"
+                               WS-AMOUNT
+                           MOVE "N" TO WS-FOUND-FLAG
+                       END-IF
                    END-IF
-                   MOVE "10" TO WS-FILE-STATUS
-               END-IF
-           END-IF.
+           END-READ.
 
        WRITE-CUSTOMER-RECORD.
            MOVE "00" TO WS-FILE-STATUS
-           OPEN EXTEND CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               MOVE "00" TO WS-FILE-STATUS
+               OPEN I-O CUSTOMER-FILE
+           END-IF
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "Error opening file: "
                    WS-FILE-STATUS
@@ -299,11 +362,14 @@
                MOVE WS-ACCT-NAME TO ACCT-NAME
                MOVE WS-BALANCE TO ACCT-BALANCE
                MOVE WS-ACCT-TYPE TO ACCT-TYPE
+               MOVE WS-OD-LIMIT TO ACCT-OD-LIMIT
                WRITE CUSTOMER-RECORD
-               IF WS-FILE-STATUS NOT = "00"
-                   DISPLAY "Error writing: "
-                       WS-FILE-STATUS
-               END-IF
+                   INVALID KEY
+                       DISPLAY "Error writing: "
+                           "duplicate Account ID"
+                   NOT INVALID KEY
+                       PERFORM LOG-TRANSACTION-OPEN
+               END-WRITE
            END-IF
            CLOSE CUSTOMER-FILE.
 
@@ -342,44 +408,77 @@
            IF WS-FILE-STATUS = "00"
                IF TRANS-ACCT-ID = WS-SEARCH-ID
                    ADD 1 TO WS-STMT-COUNT
-                   IF TRANS-TYPE = "D"
-                       DISPLAY TRANS-DATE " | "
-                           TRANS-TIME " | DEP  | $"
-                           TRANS-AMOUNT
-                   ELSE
-                       DISPLAY TRANS-DATE " | "
-                           TRANS-TIME " | WTH  | $"
-                           TRANS-AMOUNT
-                   END-IF
+                   EVALUATE TRANS-TYPE
+                       WHEN "D"
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | DEP  | $"
+                               TRANS-AMOUNT
+                       WHEN "W"
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | WTH  | $"
+                               TRANS-AMOUNT
+                       WHEN "I"
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | INT  | $"
+                               TRANS-AMOUNT
+                       WHEN "O"
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | OPN  | $"
+                               TRANS-AMOUNT
+                       WHEN "F"
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | FEE  | $"
+                               TRANS-AMOUNT
+                       WHEN OTHER
+                           DISPLAY TRANS-DATE " | "
+                               TRANS-TIME " | WTH  | $"
+                               TRANS-AMOUNT
+                   END-EVALUATE
                END-IF
            END-IF.
 
        APPLY-INTEREST.
            DISPLAY " "
-           DISPLAY "APPLY INTEREST TO SAVINGS"
-           DISPLAY "========================="
-           DISPLAY "Applying 2% annual interest"
+           DISPLAY "APPLY INTEREST"
+           DISPLAY "=============="
+           DISPLAY "Applying tiered rates by account type/balance"
            MOVE 0 TO WS-INTEREST-CT
+           MOVE 0 TO WS-CKPT-SINCE-LAST
+           PERFORM READ-INTEREST-CHECKPOINT
            MOVE "00" TO WS-FILE-STATUS
            OPEN I-O CUSTOMER-FILE
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "Error opening file: "
                    WS-FILE-STATUS
            ELSE
+               IF WS-RESUMING-FLAG = "Y"
+                   DISPLAY "Resuming from checkpoint after "
+                       "account " WS-CKPT-LAST-ACCT-ID
+                       " (" WS-INTEREST-CT
+                       " already processed)"
+                   MOVE WS-CKPT-LAST-ACCT-ID TO ACCT-ID
+                   START CUSTOMER-FILE KEY IS GREATER THAN ACCT-ID
+                       INVALID KEY
+                           MOVE "10" TO WS-FILE-STATUS
+                   END-START
+               END-IF
                PERFORM APPLY-INTEREST-LOOP
                    UNTIL WS-FILE-STATUS = "10"
                DISPLAY " "
                DISPLAY "Interest applied to "
                    WS-INTEREST-CT
-                   " savings accounts."
+                   " accounts."
+               PERFORM CLEAR-INTEREST-CHECKPOINT
            END-IF
            CLOSE CUSTOMER-FILE.
 
        APPLY-INTEREST-LOOP.
-           READ CUSTOMER-FILE
+           READ CUSTOMER-FILE NEXT RECORD
                AT END MOVE "10" TO WS-FILE-STATUS
+           END-READ
            IF WS-FILE-STATUS = "00"
-               IF ACCT-TYPE = "S"
+               PERFORM LOOKUP-INTEREST-RATE
+               IF WS-INTEREST-RATE > 0
                    COMPUTE WS-INTEREST-AMT =
                        ACCT-BALANCE * WS-INTEREST-RATE
                    ADD WS-INTEREST-AMT
@@ -389,11 +488,116 @@
                    MOVE ACCT-ID TO WS-SEARCH-ID
                    PERFORM LOG-TRANSACTION-INTEREST
                    DISPLAY "Interest on "
-                       ACCT-ID ": $"
+                       ACCT-ID " (rate "
+                       WS-INTEREST-RATE "): $"
                        WS-INTEREST-AMT
                END-IF
+               MOVE ACCT-ID TO WS-CKPT-LAST-ACCT-ID
+               ADD 1 TO WS-CKPT-SINCE-LAST
+               IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-INTEREST-CHECKPOINT
+                   MOVE 0 TO WS-CKPT-SINCE-LAST
+               END-IF
            END-IF.
 
+       READ-INTEREST-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-LAST-ACCT-ID
+           MOVE "N" TO WS-RESUMING-FLAG
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT INTEREST-CKPT-FILE
+           IF WS-FILE-STATUS = "00"
+               READ INTEREST-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-ACCT-ID TO WS-CKPT-LAST-ACCT-ID
+                       MOVE CKPT-INTEREST-CT TO WS-INTEREST-CT
+                       MOVE "Y" TO WS-RESUMING-FLAG
+               END-READ
+               CLOSE INTEREST-CKPT-FILE
+           END-IF
+           MOVE "00" TO WS-FILE-STATUS.
+
+       WRITE-INTEREST-CHECKPOINT.
+           MOVE WS-CKPT-LAST-ACCT-ID TO CKPT-LAST-ACCT-ID
+           MOVE WS-INTEREST-CT TO CKPT-INTEREST-CT
+           OPEN OUTPUT INTEREST-CKPT-FILE
+           WRITE INTEREST-CKPT-RECORD
+           CLOSE INTEREST-CKPT-FILE.
+
+       CLEAR-INTEREST-CHECKPOINT.
+           OPEN OUTPUT INTEREST-CKPT-FILE
+           CLOSE INTEREST-CKPT-FILE.
+
+       LOAD-RATE-TABLE.
+           MOVE 0 TO WS-RATE-IDX
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT RATE-TABLE-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               PERFORM SEED-DEFAULT-RATE-TABLE
+               PERFORM WRITE-RATE-TABLE-FILE
+           ELSE
+               PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > 5
+                   READ RATE-TABLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE RT-ACCT-TYPE
+                               TO WS-RATE-ACCT-TYPE(WS-RATE-IDX)
+                           MOVE RT-MIN-BAL
+                               TO WS-RATE-MIN-BAL(WS-RATE-IDX)
+                           MOVE RT-PCT
+                               TO WS-RATE-PCT(WS-RATE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-TABLE-FILE
+           END-IF
+           MOVE "00" TO WS-FILE-STATUS.
+
+       SEED-DEFAULT-RATE-TABLE.
+           MOVE "S" TO WS-RATE-ACCT-TYPE(1)
+           MOVE 5000.00 TO WS-RATE-MIN-BAL(1)
+           MOVE 0.0200 TO WS-RATE-PCT(1)
+           MOVE "S" TO WS-RATE-ACCT-TYPE(2)
+           MOVE 1000.00 TO WS-RATE-MIN-BAL(2)
+           MOVE 0.0150 TO WS-RATE-PCT(2)
+           MOVE "S" TO WS-RATE-ACCT-TYPE(3)
+           MOVE 0.00 TO WS-RATE-MIN-BAL(3)
+           MOVE 0.0100 TO WS-RATE-PCT(3)
+           MOVE "C" TO WS-RATE-ACCT-TYPE(4)
+           MOVE 1000.00 TO WS-RATE-MIN-BAL(4)
+           MOVE 0.0015 TO WS-RATE-PCT(4)
+           MOVE "C" TO WS-RATE-ACCT-TYPE(5)
+           MOVE 0.00 TO WS-RATE-MIN-BAL(5)
+           MOVE 0.0010 TO WS-RATE-PCT(5).
+
+       WRITE-RATE-TABLE-FILE.
+           OPEN OUTPUT RATE-TABLE-FILE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > 5
+               MOVE WS-RATE-ACCT-TYPE(WS-RATE-IDX) TO RT-ACCT-TYPE
+               MOVE WS-RATE-MIN-BAL(WS-RATE-IDX) TO RT-MIN-BAL
+               MOVE WS-RATE-PCT(WS-RATE-IDX) TO RT-PCT
+               WRITE RATE-TABLE-RECORD
+           END-PERFORM
+           CLOSE RATE-TABLE-FILE.
+
+       LOOKUP-INTEREST-RATE.
+           MOVE 0 TO WS-INTEREST-RATE
+           MOVE "N" TO WS-RATE-FOUND-FLAG
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > 5
+                   OR WS-RATE-FOUND-FLAG = "Y"
+               IF WS-RATE-ACCT-TYPE(WS-RATE-IDX) = ACCT-TYPE
+                   AND ACCT-BALANCE >=
+                       WS-RATE-MIN-BAL(WS-RATE-IDX)
+                   MOVE WS-RATE-PCT(WS-RATE-IDX)
+                       TO WS-INTEREST-RATE
+                   MOVE "Y" TO WS-RATE-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
        LOG-TRANSACTION-DEPOSIT.
            PERFORM GET-CURRENT-DATETIME
            MOVE "00" TO WS-FILE-STATUS
@@ -418,6 +622,30 @@
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACTION-FILE.
 
+       LOG-TRANSACTION-OPEN.
+           PERFORM GET-CURRENT-DATETIME
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-ACCT-ID TO TRANS-ACCT-ID
+           MOVE "O" TO TRANS-TYPE
+           MOVE WS-BALANCE TO TRANS-AMOUNT
+           MOVE WS-DATE-STRING TO TRANS-DATE
+           MOVE WS-TIME-STRING TO TRANS-TIME
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       LOG-TRANSACTION-FEE.
+           PERFORM GET-CURRENT-DATETIME
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-SEARCH-ID TO TRANS-ACCT-ID
+           MOVE "F" TO TRANS-TYPE
+           MOVE WS-NSF-FEE TO TRANS-AMOUNT
+           MOVE WS-DATE-STRING TO TRANS-DATE
+           MOVE WS-TIME-STRING TO TRANS-TIME
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
        LOG-TRANSACTION-INTEREST.
            PERFORM GET-CURRENT-DATETIME
            MOVE "00" TO WS-FILE-STATUS
