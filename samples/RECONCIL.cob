@@ -0,0 +1,214 @@
+      *================================================================*
+      * RECONCIL: End-of-day reconciliation between TRANSACTION-FILE
+      * and CUSTOMER-FILE. Replays every transaction for each account
+      * and flags accounts where the computed running balance does
+      * not agree with ACCT-BALANCE -- catches ledger drift caused by
+      * a crash between REWRITE CUSTOMER-RECORD and WRITE
+      * TRANSACTION-RECORD before it compounds across APPLY-INTEREST
+      * runs.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. BANKING-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "RCNSORT.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-TRANS-RECORD.
+           05  SRT-ACCT-ID        PIC X(10).
+           05  SRT-TYPE           PIC X(1).
+           05  SRT-AMOUNT         PIC 9(7)V99.
+           05  SRT-DATE           PIC X(10).
+           05  SRT-TIME           PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE "00".
+       01  WS-TRANS-EOF-FLAG     PIC X VALUE "N".
+       01  WS-SORT-EOF-FLAG      PIC X VALUE "N".
+       01  WS-CURRENT-ACCT       PIC X(10) VALUE SPACES.
+       01  WS-COMPUTED-BALANCE   PIC S9(7)V99 VALUE 0.
+       01  WS-DIFFERENCE         PIC S9(7)V99 VALUE 0.
+       01  WS-ACCOUNT-COUNT      PIC 9(5) VALUE 0.
+       01  WS-MISMATCH-COUNT     PIC 9(5) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Accounts seen while replaying TRANSACTION-FILE, so a second
+      * pass over CUSTOMER-FILE can flag any account that has never
+      * posted a transaction (a brand-new account would still carry
+      * its opening-balance "O" row, so zero entries here means the
+      * account record itself was created some other way).
+      *---------------------------------------------------------------*
+       01  WS-SEEN-ACCOUNTS.
+           05  WS-SEEN-ENTRY OCCURS 9999 TIMES.
+               10  WS-SEEN-ID     PIC X(10).
+       01  WS-SEEN-COUNT         PIC 9(5) VALUE 0.
+       01  WS-SEEN-CAP-WARNED    PIC X VALUE "N".
+       01  WS-SEARCH-IDX         PIC 9(5) VALUE 0.
+       01  WS-SEEN-FLAG          PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "=================================="
+           DISPLAY "  END-OF-DAY RECONCILIATION REPORT"
+           DISPLAY "=================================="
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening customer file: "
+                   WS-FILE-STATUS
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-ACCT-ID
+                                   SRT-DATE
+                                   SRT-TIME
+                   INPUT PROCEDURE IS FILTER-TRANSACTIONS
+                   OUTPUT PROCEDURE IS RECONCILE-ACCOUNTS
+               CLOSE CUSTOMER-FILE
+               MOVE "00" TO WS-FILE-STATUS
+               OPEN INPUT CUSTOMER-FILE
+               PERFORM CHECK-ZERO-TRANSACTION-ACCOUNTS
+                   UNTIL WS-FILE-STATUS = "10"
+               CLOSE CUSTOMER-FILE
+               DISPLAY " "
+               DISPLAY "Accounts checked: " WS-ACCOUNT-COUNT
+               DISPLAY "Mismatches found: " WS-MISMATCH-COUNT
+           END-IF
+           STOP RUN.
+
+       FILTER-TRANSACTIONS.
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file: "
+                   WS-FILE-STATUS
+           ELSE
+               PERFORM READ-AND-RELEASE-TRANSACTION
+                   UNTIL WS-TRANS-EOF-FLAG = "Y"
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       READ-AND-RELEASE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-TRANS-EOF-FLAG
+               NOT AT END
+                   MOVE TRANSACTION-RECORD TO SORT-TRANS-RECORD
+                   RELEASE SORT-TRANS-RECORD
+           END-READ.
+
+       RECONCILE-ACCOUNTS.
+           MOVE "N" TO WS-SORT-EOF-FLAG
+           PERFORM RETURN-AND-APPLY
+               UNTIL WS-SORT-EOF-FLAG = "Y"
+           IF WS-CURRENT-ACCT NOT = SPACES
+               PERFORM CHECK-ACCOUNT-BALANCE
+           END-IF.
+
+       RETURN-AND-APPLY.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-FLAG
+               NOT AT END
+                   IF SRT-ACCT-ID NOT = WS-CURRENT-ACCT
+                       IF WS-CURRENT-ACCT NOT = SPACES
+                           PERFORM CHECK-ACCOUNT-BALANCE
+                       END-IF
+                       MOVE SRT-ACCT-ID TO WS-CURRENT-ACCT
+                       MOVE 0 TO WS-COMPUTED-BALANCE
+                       IF WS-SEEN-COUNT < 9999
+                           ADD 1 TO WS-SEEN-COUNT
+                           MOVE SRT-ACCT-ID
+                               TO WS-SEEN-ID(WS-SEEN-COUNT)
+                       ELSE
+                           IF WS-SEEN-CAP-WARNED = "N"
+                               DISPLAY "WARNING: more than 9999"
+                                   " distinct accounts -- zero-"
+                                   "transaction check may miss"
+                                   " some accounts."
+                               MOVE "Y" TO WS-SEEN-CAP-WARNED
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM APPLY-TRANSACTION-AMOUNT
+           END-RETURN.
+
+       APPLY-TRANSACTION-AMOUNT.
+           EVALUATE SRT-TYPE
+               WHEN "O"
+                   ADD SRT-AMOUNT TO WS-COMPUTED-BALANCE
+               WHEN "D"
+                   ADD SRT-AMOUNT TO WS-COMPUTED-BALANCE
+               WHEN "I"
+                   ADD SRT-AMOUNT TO WS-COMPUTED-BALANCE
+               WHEN "W"
+                   SUBTRACT SRT-AMOUNT FROM WS-COMPUTED-BALANCE
+               WHEN OTHER
+                   SUBTRACT SRT-AMOUNT FROM WS-COMPUTED-BALANCE
+           END-EVALUATE.
+
+       CHECK-ACCOUNT-BALANCE.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           MOVE WS-CURRENT-ACCT TO ACCT-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "MISMATCH  Account: " WS-CURRENT-ACCT
+                   DISPLAY "  Has transactions but no"
+                       " customer record."
+                   ADD 1 TO WS-MISMATCH-COUNT
+               NOT INVALID KEY
+                   COMPUTE WS-DIFFERENCE =
+                       ACCT-BALANCE - WS-COMPUTED-BALANCE
+                   IF WS-DIFFERENCE NOT = 0
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       DISPLAY "MISMATCH  Account: " ACCT-ID
+                       DISPLAY "  Computed balance: $"
+                           WS-COMPUTED-BALANCE
+                       DISPLAY "  Actual balance:   $"
+                           ACCT-BALANCE
+                       DISPLAY "  Difference:       $"
+                           WS-DIFFERENCE
+                   END-IF
+           END-READ.
+
+       CHECK-ZERO-TRANSACTION-ACCOUNTS.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END MOVE "10" TO WS-FILE-STATUS
+           END-READ
+           IF WS-FILE-STATUS = "00"
+               MOVE "N" TO WS-SEEN-FLAG
+               PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-SEEN-COUNT
+                       OR WS-SEEN-FLAG = "Y"
+                   IF WS-SEEN-ID(WS-SEARCH-IDX) = ACCT-ID
+                       MOVE "Y" TO WS-SEEN-FLAG
+                   END-IF
+               END-PERFORM
+               ADD 1 TO WS-ACCOUNT-COUNT
+               IF WS-SEEN-FLAG = "N"
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY "MISMATCH  Account: " ACCT-ID
+                   DISPLAY "  Has customer record but no"
+                       " transactions."
+               END-IF
+           END-IF.
