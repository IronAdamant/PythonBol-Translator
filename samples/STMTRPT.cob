@@ -0,0 +1,160 @@
+      *================================================================*
+      * STMTRPT: Full account statement batch report.
+      * Companion batch job to BANKACCT. Reads TRANSACTIONS.DAT for
+      * one account (or all accounts), sorts it into account/date
+      * order, and writes a printable statement file with a running
+      * balance column -- the full history MINI-STATEMENT in BANKACCT
+      * only shows 5 rows of at a time.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTRPT.
+       AUTHOR. BANKING-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "STMTSORT.TMP".
+           SELECT STATEMENT-FILE
+               ASSIGN TO "STATEMENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-TRANS-RECORD.
+           05  SRT-ACCT-ID        PIC X(10).
+           05  SRT-TYPE           PIC X(1).
+           05  SRT-AMOUNT         PIC 9(7)V99.
+           05  SRT-DATE           PIC X(10).
+           05  SRT-TIME           PIC X(8).
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE "00".
+       01  WS-EOF-FLAG           PIC X VALUE "N".
+       01  WS-SORT-EOF-FLAG      PIC X VALUE "N".
+       01  WS-FILTER-ID          PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-ACCT       PIC X(10) VALUE SPACES.
+       01  WS-RUNNING-BALANCE    PIC S9(7)V99 VALUE 0.
+       01  WS-TYPE-LABEL         PIC X(4) VALUE SPACES.
+       01  WS-LINE-OUT           PIC X(80) VALUE SPACES.
+       01  WS-LINE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-AMOUNT-EDIT        PIC ZZZZZZ9.99.
+       01  WS-BALANCE-EDIT       PIC -ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "=================================="
+           DISPLAY "  ACCOUNT STATEMENT REPORT"
+           DISPLAY "=================================="
+           DISPLAY "Enter Account ID (blank = ALL): "
+               WITH NO ADVANCING
+           ACCEPT WS-FILTER-ID
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-ACCT-ID
+                               SRT-DATE
+                               SRT-TIME
+               INPUT PROCEDURE IS FILTER-TRANSACTIONS
+               OUTPUT PROCEDURE IS WRITE-STATEMENT-LINES
+           DISPLAY " "
+           DISPLAY "Statement lines written: " WS-LINE-COUNT
+           DISPLAY "Output file: STATEMENT.DAT"
+           STOP RUN.
+
+       FILTER-TRANSACTIONS.
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No transaction history."
+           ELSE
+               PERFORM READ-AND-RELEASE-TRANSACTION
+                   UNTIL WS-EOF-FLAG = "Y"
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       READ-AND-RELEASE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   IF WS-FILTER-ID = SPACES
+                       OR TRANS-ACCT-ID = WS-FILTER-ID
+                       MOVE TRANSACTION-RECORD
+                           TO SORT-TRANS-RECORD
+                       RELEASE SORT-TRANS-RECORD
+                   END-IF
+           END-READ.
+
+       WRITE-STATEMENT-LINES.
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM RETURN-AND-WRITE-LINE
+               UNTIL WS-SORT-EOF-FLAG = "Y"
+           CLOSE STATEMENT-FILE.
+
+       RETURN-AND-WRITE-LINE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-FLAG
+               NOT AT END
+                   PERFORM WRITE-ONE-STATEMENT-LINE
+           END-RETURN.
+
+       WRITE-ONE-STATEMENT-LINE.
+           IF SRT-ACCT-ID NOT = WS-CURRENT-ACCT
+               MOVE SRT-ACCT-ID TO WS-CURRENT-ACCT
+               MOVE 0 TO WS-RUNNING-BALANCE
+               PERFORM WRITE-ACCOUNT-HEADER
+           END-IF
+           EVALUATE SRT-TYPE
+               WHEN "O"
+                   ADD SRT-AMOUNT TO WS-RUNNING-BALANCE
+                   MOVE "OPN " TO WS-TYPE-LABEL
+               WHEN "D"
+                   ADD SRT-AMOUNT TO WS-RUNNING-BALANCE
+                   MOVE "DEP " TO WS-TYPE-LABEL
+               WHEN "I"
+                   ADD SRT-AMOUNT TO WS-RUNNING-BALANCE
+                   MOVE "INT " TO WS-TYPE-LABEL
+               WHEN "W"
+                   SUBTRACT SRT-AMOUNT FROM WS-RUNNING-BALANCE
+                   MOVE "WTH " TO WS-TYPE-LABEL
+               WHEN OTHER
+                   SUBTRACT SRT-AMOUNT FROM WS-RUNNING-BALANCE
+                   MOVE "FEE " TO WS-TYPE-LABEL
+           END-EVALUATE
+           MOVE SRT-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE WS-RUNNING-BALANCE TO WS-BALANCE-EDIT
+           MOVE SPACES TO WS-LINE-OUT
+           STRING SRT-ACCT-ID " " SRT-DATE " " SRT-TIME " "
+               WS-TYPE-LABEL " $" WS-AMOUNT-EDIT " BAL $"
+               WS-BALANCE-EDIT
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           MOVE WS-LINE-OUT TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           DISPLAY STATEMENT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-ACCOUNT-HEADER.
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO WS-LINE-OUT
+           STRING "STATEMENT FOR ACCOUNT: " SRT-ACCT-ID
+               DELIMITED BY SIZE INTO WS-LINE-OUT
+           MOVE WS-LINE-OUT TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           DISPLAY STATEMENT-LINE
+           MOVE "DATE       TIME     TYPE AMOUNT      BALANCE"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           DISPLAY STATEMENT-LINE.
