@@ -0,0 +1,100 @@
+      *================================================================*
+      * W2-GEN: Year-end W-2 generation.
+      * Companion batch job to PAYROLL-CALC. Reads EMPLOYEE-FILE for
+      * name/SSN/address and EMPLOYEE-YTD-FILE for the employee's
+      * accumulated annual totals, and writes one W-2-format record
+      * per employee to an output file for the printing/mailing
+      * vendor.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2-GEN.
+       AUTHOR. SAMPLE-AUTHOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-YTD-FILE ASSIGN TO "EMPYTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT W2-FILE ASSIGN TO "W2FORMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  EMPLOYEE-YTD-FILE.
+           COPY EMPYTD.
+
+       FD  W2-FILE.
+       01  W2-RECORD.
+           05  W2-EMP-ID               PIC 9(6).
+           05  W2-EMP-SSN              PIC 9(9).
+           05  W2-EMP-NAME             PIC X(30).
+           05  W2-EMP-ADDRESS          PIC X(40).
+           05  W2-ANNUAL-WAGES         PIC 9(9)V99.
+           05  W2-FED-TAX-WITHHELD     PIC 9(9)V99.
+           05  W2-NET-PAY              PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG            PIC X VALUE "N".
+       01  WS-FILE-STATUS         PIC XX VALUE "00".
+       01  WS-W2-COUNT            PIC 9(4) VALUE 0.
+       01  WS-SKIP-COUNT          PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== W-2 GENERATION STARTED ==="
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE "00" TO WS-FILE-STATUS
+           OPEN INPUT EMPLOYEE-YTD-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening YTD file: "
+                   WS-FILE-STATUS
+           ELSE
+               OPEN OUTPUT W2-FILE
+               PERFORM READ-NEXT-EMPLOYEE
+               PERFORM PROCESS-W2 UNTIL WS-EOF-FLAG = "Y"
+               CLOSE EMPLOYEE-YTD-FILE
+               CLOSE W2-FILE
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           DISPLAY " "
+           DISPLAY "W-2 forms written:  " WS-W2-COUNT
+           DISPLAY "Employees skipped:  " WS-SKIP-COUNT
+           DISPLAY "=== W-2 GENERATION COMPLETE ==="
+           STOP RUN.
+
+       READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END MOVE "Y" TO WS-EOF-FLAG.
+
+       PROCESS-W2.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   DISPLAY "No YTD record for employee "
+                       EMP-ID " -- skipping W-2"
+                   ADD 1 TO WS-SKIP-COUNT
+               NOT INVALID KEY
+                   PERFORM WRITE-W2-RECORD
+           END-READ
+           PERFORM READ-NEXT-EMPLOYEE.
+
+       WRITE-W2-RECORD.
+           MOVE EMP-ID TO W2-EMP-ID
+           MOVE EMP-SSN TO W2-EMP-SSN
+           MOVE EMP-NAME TO W2-EMP-NAME
+           MOVE EMP-ADDRESS TO W2-EMP-ADDRESS
+           MOVE YTD-GROSS TO W2-ANNUAL-WAGES
+           MOVE YTD-TAX TO W2-FED-TAX-WITHHELD
+           MOVE YTD-NET TO W2-NET-PAY
+           WRITE W2-RECORD
+           ADD 1 TO WS-W2-COUNT
+           DISPLAY "W-2 for " EMP-NAME ": wages $"
+               YTD-GROSS " tax withheld $" YTD-TAX.
