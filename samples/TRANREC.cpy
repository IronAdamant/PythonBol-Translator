@@ -0,0 +1,11 @@
+      *================================================================*
+      * TRANREC: shared TRANSACTION-FILE record layout.
+      * COPY'd by every program that opens TRANSACTIONS.DAT so the
+      * layout only has to change in one place.
+      *================================================================*
+       01  TRANSACTION-RECORD.
+           05  TRANS-ACCT-ID      PIC X(10).
+           05  TRANS-TYPE         PIC X(1).
+           05  TRANS-AMOUNT       PIC 9(7)V99.
+           05  TRANS-DATE         PIC X(10).
+           05  TRANS-TIME         PIC X(8).
