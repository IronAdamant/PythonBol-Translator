@@ -0,0 +1,10 @@
+      *================================================================*
+      * EMPYTD: shared EMPLOYEE-YTD-FILE record layout.
+      * COPY'd by every program that opens EMPYTD.DAT so the layout
+      * only has to change in one place.
+      *================================================================*
+       01  EMPLOYEE-YTD-RECORD.
+           05  YTD-EMP-ID          PIC 9(6).
+           05  YTD-GROSS           PIC 9(9)V99.
+           05  YTD-TAX             PIC 9(9)V99.
+           05  YTD-NET             PIC 9(9)V99.
