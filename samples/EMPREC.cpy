@@ -0,0 +1,20 @@
+      *================================================================*
+      * EMPREC: shared EMPLOYEE-FILE record layout.
+      * COPY'd by every program that opens EMPFILE.DAT so the layout
+      * only has to change in one place.
+      *================================================================*
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(6).
+           05  EMP-NAME            PIC X(30).
+           05  EMP-SSN             PIC 9(9).
+           05  EMP-DEPT            PIC X(4).
+           05  EMP-SALARY          PIC 9(7)V99.
+           05  EMP-HOURS-WORKED    PIC 9(3)V9.
+           05  EMP-PAY-TYPE        PIC X(1).
+           05  EMP-DEPENDENTS      PIC 9(2).
+           05  EMP-ADDRESS         PIC X(40).
+           05  EMP-BANK-ROUTING    PIC 9(9).
+           05  EMP-BANK-ACCOUNT    PIC X(17).
+           05  EMP-ACCOUNT-TYPE    PIC X(1).
+           05  EMP-401K-PCT        PIC 9V999.
+           05  EMP-HEALTH-PREMIUM  PIC 9(5)V99.
