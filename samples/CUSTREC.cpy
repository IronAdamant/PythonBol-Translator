@@ -0,0 +1,11 @@
+      *================================================================*
+      * CUSTREC: shared CUSTOMER-FILE record layout.
+      * COPY'd by every program that opens CUSTOMERS.DAT so the
+      * layout only has to change in one place.
+      *================================================================*
+       01  CUSTOMER-RECORD.
+           05  ACCT-ID            PIC X(10).
+           05  ACCT-NAME          PIC X(30).
+           05  ACCT-BALANCE       PIC S9(7)V99.
+           05  ACCT-TYPE          PIC X(1).
+           05  ACCT-OD-LIMIT      PIC 9(7)V99.
