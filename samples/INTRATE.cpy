@@ -0,0 +1,15 @@
+      *================================================================*
+      * INTRATE: interest-rate table keyed by account type and balance
+      * tier. Entries for a given ACCT-TYPE are listed highest
+      * WS-RATE-MIN-BAL first so LOOKUP-INTEREST-RATE in BANKACCT can
+      * stop at the first row where the balance qualifies. The table
+      * is loaded at runtime from RATETABLE.DAT (see LOAD-RATE-TABLE
+      * in BANKACCT) so rate changes never require a recompile; this
+      * copybook only defines the in-memory shape the file is read
+      * into.
+      *================================================================*
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 5 TIMES.
+               10  WS-RATE-ACCT-TYPE  PIC X.
+               10  WS-RATE-MIN-BAL    PIC 9(7)V99.
+               10  WS-RATE-PCT        PIC 9V9999.
